@@ -0,0 +1,26 @@
+      *================================================================*
+      *  CLICOPY   -  LAYOUT DO CADASTRO DE CLIENTES                   *
+      *  COMPARTILHADO POR TODOS OS PROGRAMAS QUE LEEM OU GRAVAM O     *
+      *  ARQUIVO MESTRE DE CLIENTES (CLIENTE-MASTER), PARA QUE TODOS   *
+      *  USEM A MESMA DEFINICAO DE REGISTRO.                           *
+      *================================================================*
+       01  CLIENTE-REC.
+           02 NOME      PIC X(13).
+           02 RG        PIC X(10).
+           02 CPF       PIC X(12).
+           02 ENDERECO.
+               03 END-LOGRADOURO PIC X(30).
+               03 END-NUMERO     PIC X(06).
+               03 END-CIDADE     PIC X(20).
+               03 END-UF         PIC X(02).
+               03 END-CEP        PIC 9(08).
+           02 CLI-SEXO-CODE PIC X.
+               88 SEXO-MASCULINO         VALUE "M".
+               88 SEXO-FEMININO          VALUE "F".
+               88 SEXO-NAO-BINARIO       VALUE "N".
+               88 SEXO-NAO-INFORMADO     VALUE "X" SPACE.
+           02 DATA-NASC-NUM.
+               03 DTN-DIA   PIC 9(02).
+               03 DTN-MES   PIC 9(02).
+               03 DTN-ANO   PIC 9(04).
+           02 DATA-NASC-COMPACTA REDEFINES DATA-NASC-NUM PIC 9(08).
