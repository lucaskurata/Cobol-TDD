@@ -0,0 +1,9 @@
+      *================================================================*
+      *  CEPCOPY   -  LAYOUT DA TABELA DE REFERENCIA DE CEP             *
+      *  COMPARTILHADO PELOS PROGRAMAS QUE PRECISAM PADRONIZAR OU       *
+      *  CONFERIR CIDADE/UF A PARTIR DO CEP INFORMADO NO ENDERECO.      *
+      *================================================================*
+       01  CEP-REC.
+           02 CEP-CHAVE      PIC 9(08).
+           02 CEP-CIDADE     PIC X(20).
+           02 CEP-UF         PIC X(02).
