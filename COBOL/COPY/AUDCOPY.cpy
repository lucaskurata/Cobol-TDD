@@ -0,0 +1,11 @@
+      *================================================================*
+      *  AUDCOPY   -  LAYOUT DA TRILHA DE AUDITORIA COMPARTILHADA      *
+      *  POR TODOS OS PROGRAMAS QUE REGISTRAM SUA EXECUCAO ATRAVES DO  *
+      *  SUBPROGRAMA AUDITLOG.                                         *
+      *================================================================*
+       01  AUDIT-REC.
+           02 AUD-PROGRAMA          PIC X(20).
+           02 AUD-DATA              PIC 9(08).
+           02 AUD-HORA              PIC 9(08).
+           02 AUD-CHAVE             PIC X(20).
+           02 AUD-RESULTADO         PIC X(30).
