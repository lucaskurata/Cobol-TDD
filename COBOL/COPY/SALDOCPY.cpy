@@ -0,0 +1,12 @@
+      *================================================================*
+      *  SALDOCPY  -  CAMPOS MONETARIOS COM PRECISAO DE CENTAVOS,      *
+      *  SINAL PARA REPRESENTAR SALDO DEVEDOR (OVERDRAFT).             *
+      *================================================================*
+       77  WRK-SALDO                       PIC S9(9)V99 COMP-3
+                                            VALUE ZEROS.
+
+       77  WRK-BOLETO                      PIC S9(9)V99 COMP-3
+                                            VALUE ZEROS.
+
+       77  WRK-RESTANTE                    PIC S9(9)V99 COMP-3
+                                            VALUE ZEROS.
