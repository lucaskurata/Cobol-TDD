@@ -21,26 +21,58 @@
       *-----------------------------------------------------------------
        FILE-CONTROL.
       *=================================================================
+           SELECT EXCEPTION-LOG   ASSIGN TO "EXCPLOG"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-EXCLOG.
+
+           SELECT STATEMENT-REPORT ASSIGN TO "EXTRATO"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-EXTRATO.
+
+           SELECT OVERDRAFT-REPORT ASSIGN TO "OVERDREP"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-OVERDR.
+
        DATA                                            DIVISION.
       *=================================================================
       *-----------------------------------------------------------------
        FILE                                   SECTION.
       *-----------------------------------------------------------------
+       FD  EXCEPTION-LOG
+           LABEL RECORDS ARE STANDARD.
+       01  EXCEPTION-LOG-REC.
+           02 EXC-PROGRAMA          PIC X(20).
+           02 EXC-CAMPO             PIC X(20).
+           02 EXC-VALOR-TENTADO     PIC X(15).
+           02 EXC-DATA              PIC 9(08).
+           02 EXC-HORA              PIC 9(08).
+
+       FD  STATEMENT-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  STMT-LINHA                PIC X(132).
+
+       FD  OVERDRAFT-REPORT
+           LABEL RECORDS ARE STANDARD.
+       01  OVERDRAFT-LINHA           PIC X(132).
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                     SECTION.
+       77  WRK-STATUS-EXCLOG               PIC X(02) VALUE SPACES.
+
        77  WRK-CONTADOR                    PIC 9(3) VALUE ZEROS.
 
        77  WRK-REPLACE                     PIC 9(2) VALUE 10.
 
+      *    WRK-COMPUTE FICA DE FORA DA CONVERSAO PARA COMP-3 SIGNED
+      *    APLICADA AOS DEMAIS CAMPOS DESTE PROGRAMA: NAO E UM VALOR
+      *    MONETARIO, E SIM O CAMPO QUE DEMONSTRA O ON SIZE ERROR DE
+      *    ESTOURO DE 3 BYTES LOGO ABAIXO. AMPLIAR SUA FAIXA OU DAR-LHE
+      *    CASAS DECIMAIS FARIA A SOMA DEIXAR DE ESTOURAR NO EXEMPLO.
        77  WRK-COMPUTE                     PIC 9(3) VALUE 100.
 
        77  WRK-RECEBE_COMPUTE              PIC 9(3) VALUE ZEROS.
 
-       77  WRK-SALDO                       PIC 9(4) VALUE ZEROS.
-
-       77  WRK-BOLETO                      PIC 9(4) VALUE ZEROS.
-
-       77  WRK-RESTANTE                    PIC 9(4) VALUE ZEROS.
+           COPY SALDOCPY.
 
        77  WRK-DIVIDENDO                   PIC 9(4) VALUE 1001.
 
@@ -48,10 +80,64 @@
 
        77  WRK-RESTO_DIVISAO               PIC 9(4) VALUE ZEROS.
 
+       77  WRK-EXC-CAMPO                   PIC X(20) VALUE SPACES.
+
+       77  WRK-EXC-VALOR                   PIC X(15) VALUE SPACES.
+
+       77  WRK-STATUS-EXTRATO              PIC X(02) VALUE SPACES.
+
+       77  WRK-STATUS-OVERDR               PIC X(02) VALUE SPACES.
+
+       77  WRK-CONTA-ID                    PIC X(10) VALUE "0001234567".
+
+       77  WRK-DATA-EXTRATO                PIC 9(08) VALUE ZEROS.
+
+       77  WRK-OVERDRAFT-SW                PIC X(01) VALUE "N".
+           88  CONTA-OVERDRAFT                 VALUE "S".
+           88  CONTA-REGULAR                   VALUE "N".
+
+       01  WRK-STMT-CABECALHO.
+           02 FILLER                PIC X(34) VALUE
+              "===== EXTRATO DE CONTA CORRENTE =".
+           02 FILLER                PIC X(08) VALUE "DATA: ".
+           02 WRK-STMT-DATA         PIC 9999/99/99.
+           02 FILLER                PIC X(28) VALUE SPACES.
+
+       01  WRK-STMT-DETALHE.
+           02 FILLER                PIC X(08) VALUE "CONTA: ".
+           02 WRK-STMT-CONTA        PIC X(10).
+           02 FILLER                PIC X(09) VALUE " SALDO: ".
+           02 WRK-STMT-SALDO        PIC ----,---,--9.99.
+           02 FILLER                PIC X(10) VALUE " BOLETO: ".
+           02 WRK-STMT-BOLETO       PIC ----,---,--9.99.
+           02 FILLER                PIC X(12) VALUE " RESTANTE: ".
+           02 WRK-STMT-RESTANTE     PIC ----,---,--9.99.
+           02 WRK-STMT-FLAG         PIC X(11) VALUE SPACES.
+
+       01  WRK-OVERDRAFT-DETALHE.
+           02 FILLER                PIC X(20) VALUE
+              "CONTA EM OVERDRAFT: ".
+           02 WRK-OVERDR-CONTA      PIC X(10).
+           02 FILLER                PIC X(12) VALUE " RESTANTE: ".
+           02 WRK-OVERDR-RESTANTE   PIC ----,---,--9.99.
+           02 FILLER                PIC X(24) VALUE SPACES.
+
+       77  WRK-AUD-PROGRAMA                PIC X(20) VALUE
+               "Comandos aritmeticos".
+
+       77  WRK-AUD-CHAVE                   PIC X(20) VALUE SPACES.
+
+       77  WRK-AUD-RESULTADO               PIC X(30) VALUE
+               "PROCESSAMENTO CONCLUIDO OK".
+
       *-----------------------------------------------------------------
       *=================================================================
        PROCEDURE                                       DIVISION.
       *=================================================================
+           OPEN OUTPUT EXCEPTION-LOG.
+           OPEN OUTPUT STATEMENT-REPORT.
+           OPEN OUTPUT OVERDRAFT-REPORT.
+
            ADD 10 TO WRK-CONTADOR.
            ADD 90 TO WRK-CONTADOR.
            DISPLAY WRK-CONTADOR.
@@ -59,6 +145,9 @@
            ADD 900 TO WRK-CONTADOR
            ON SIZE ERROR
                DISPLAY 'VALOR DE 3 BYTES EXCEDIDO!'
+               MOVE 'WRK-CONTADOR' TO WRK-EXC-CAMPO
+               MOVE '900'          TO WRK-EXC-VALOR
+               PERFORM 8000-LOG-EXCECAO THRU 8000-LOG-EXCECAO-EXIT
            END-ADD.
 
            ADD 50 GIVING WRK-REPLACE
@@ -73,16 +162,92 @@
            COMPUTE WRK-COMPUTE EQUAL (WRK-COMPUTE  + 2)*10
            ON SIZE ERROR
                DISPLAY 'ERRO NA FORMULA, BYTES EXCEDIDO'
+               MOVE 'WRK-COMPUTE'  TO WRK-EXC-CAMPO
+               MOVE '(X+2)*10'     TO WRK-EXC-VALOR
+               PERFORM 8000-LOG-EXCECAO THRU 8000-LOG-EXCECAO-EXIT
            END-COMPUTE.
 
-           MOVE 1260 TO WRK-SALDO.
-           MOVE 1000 TO WRK-BOLETO.
+           MOVE 1260.75 TO WRK-SALDO.
+           MOVE 1000.50 TO WRK-BOLETO.
            SUBTRACT WRK-BOLETO FROM WRK-SALDO GIVING WRK-RESTANTE
            DISPLAY 'Saldo restante: ' WRK-RESTANTE.
 
+           PERFORM 7000-VERIFICA-OVERDRAFT
+               THRU 7000-VERIFICA-OVERDRAFT-EXIT.
+
+           PERFORM 7500-IMPRIME-EXTRATO
+               THRU 7500-IMPRIME-EXTRATO-EXIT.
+
            DIVIDE WRK-DIVIDENDO BY 2 GIVING WRK-RESULTADO_DIVISAO
            REMAINDER WRK-RESTO_DIVISAO
            DISPLAY 'RESULTADO DA DIVISAO ' WRK-RESULTADO_DIVISAO
            DISPLAY 'RESTO DA DIVISAO ' WRK-RESTO_DIVISAO.
 
+           CLOSE EXCEPTION-LOG.
+           CLOSE STATEMENT-REPORT.
+           CLOSE OVERDRAFT-REPORT.
+
+           MOVE WRK-CONTA-ID TO WRK-AUD-CHAVE.
+
+           CALL "AUDITLOG" USING WRK-AUD-PROGRAMA
+                                  WRK-AUD-CHAVE
+                                  WRK-AUD-RESULTADO.
+
            STOP RUN.
+
+       8000-LOG-EXCECAO.
+      *-----------------------------------------------------------------
+      *    GRAVA UM EVENTO DE ON SIZE ERROR NO ARQUIVO DE EXCECOES COM
+      *    PROGRAMA, CAMPO, VALOR TENTADO E DATA/HORA DO OCORRIDO.
+      *-----------------------------------------------------------------
+           MOVE "Comandos aritmeticos" TO EXC-PROGRAMA.
+           MOVE WRK-EXC-CAMPO             TO EXC-CAMPO.
+           MOVE WRK-EXC-VALOR             TO EXC-VALOR-TENTADO.
+           ACCEPT EXC-DATA FROM DATE YYYYMMDD.
+           ACCEPT EXC-HORA FROM TIME.
+
+           WRITE EXCEPTION-LOG-REC.
+       8000-LOG-EXCECAO-EXIT.
+           EXIT.
+
+       7000-VERIFICA-OVERDRAFT.
+      *-----------------------------------------------------------------
+      *    SINALIZA E REGISTRA EM RELATORIO A PARTE UMA CONTA CUJO
+      *    RESTANTE FICOU NEGATIVO (BOLETO MAIOR QUE O SALDO).
+      *-----------------------------------------------------------------
+           IF WRK-RESTANTE < ZEROS
+               SET CONTA-OVERDRAFT TO TRUE
+               MOVE WRK-CONTA-ID    TO WRK-OVERDR-CONTA
+               MOVE WRK-RESTANTE    TO WRK-OVERDR-RESTANTE
+               WRITE OVERDRAFT-LINHA FROM WRK-OVERDRAFT-DETALHE
+               DISPLAY "CONTA EM OVERDRAFT: " WRK-CONTA-ID
+           ELSE
+               SET CONTA-REGULAR TO TRUE
+           END-IF.
+       7000-VERIFICA-OVERDRAFT-EXIT.
+           EXIT.
+
+       7500-IMPRIME-EXTRATO.
+      *-----------------------------------------------------------------
+      *    GERA A LINHA DE EXTRATO DA CONTA (CABECALHO COM DATA DE
+      *    EMISSAO E DETALHE COM SALDO, BOLETO E RESTANTE) PARA SER
+      *    ENCAMINHADA A IMPRESSORA OU SPOOL DE PDF.
+      *-----------------------------------------------------------------
+           ACCEPT WRK-DATA-EXTRATO FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-EXTRATO TO WRK-STMT-DATA.
+           WRITE STMT-LINHA FROM WRK-STMT-CABECALHO.
+
+           MOVE WRK-CONTA-ID  TO WRK-STMT-CONTA.
+           MOVE WRK-SALDO     TO WRK-STMT-SALDO.
+           MOVE WRK-BOLETO    TO WRK-STMT-BOLETO.
+           MOVE WRK-RESTANTE  TO WRK-STMT-RESTANTE.
+
+           IF CONTA-OVERDRAFT
+               MOVE "OVERDRAFT" TO WRK-STMT-FLAG
+           ELSE
+               MOVE SPACES      TO WRK-STMT-FLAG
+           END-IF.
+
+           WRITE STMT-LINHA FROM WRK-STMT-DETALHE.
+       7500-IMPRIME-EXTRATO-EXIT.
+           EXIT.
