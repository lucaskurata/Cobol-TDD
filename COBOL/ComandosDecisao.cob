@@ -1,66 +1,182 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "Comandos decisao".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       77  WRK-NUMERO                      PIC 9(5) VALUE 2468.
-
-       77  WRK-NUMERO2                     PIC 9(5) VALUE 8642.
-
-       77  WRK-TELEFONE                    PIC A(5) VALUE 'ABCD'.
-
-       77  WRK-NEGATIVO                    PIC S9(3) VALUE -100.
-
-      *-----------------------------------------------------------------
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-
-           IF WRK-NUMERO EQUAL WRK-NUMERO2
-               DISPLAY 'EH IGUAL'
-           ELSE
-               DISPLAY 'NAO EH IGUAL'
-           END-IF
-
-           IF WRK-NUMERO2 GREATER WRK-NUMERO
-               DISPLAY WRK-NUMERO2 ' EH MAIOR'
-           IF WRK-NUMERO2 LESS WRK-NUMERO
-               DISPLAY WRK-NUMERO 'EH MAIOR'
-           END-IF.
-
-           IF WRK-NUMERO IS NUMERIC AND WRK-NUMERO2 IS NUMERIC
-               DISPLAY WRK-NUMERO ' E ' WRK-NUMERO2 ' SAO NUMERICOS'
-           END-IF.
-
-           IF WRK-NEGATIVO IS POSITIVE
-               DISPLAY WRK-NEGATIVO ' EH POSITIVO'
-           ELSE
-               DISPLAY WRK-NEGATIVO ' EH NEGATIVO'
-           END-IF.
-
-           STOP-RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "Comandos decisao".
+       AUTHOR. "LUCAS KURATA".
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+      *=================================================================
+           SELECT TELEFONE-TRANS  ASSIGN TO "TELTRANS"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-TELTRANS.
+
+           SELECT TELEFONE-REJEITOS ASSIGN TO "TELREJ"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-TELREJ.
+
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  TELEFONE-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  TELEFONE-TRANS-REC.
+           02 TEL-VALOR              PIC X(11).
+
+       FD  TELEFONE-REJEITOS
+           LABEL RECORDS ARE STANDARD.
+       01  TELEFONE-REJEITO-REC.
+           02 TELREJ-VALOR           PIC X(11).
+           02 TELREJ-MOTIVO          PIC X(30).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       77  WRK-NUMERO                      PIC 9(5) VALUE 2468.
+
+       77  WRK-NUMERO2                     PIC 9(5) VALUE 8642.
+
+       77  WRK-TELEFONE                    PIC X(11) VALUE SPACES.
+
+       77  WRK-NEGATIVO                    PIC S9(3) VALUE -100.
+
+       77  WRK-STATUS-TELTRANS             PIC X(02) VALUE SPACES.
+
+       77  WRK-STATUS-TELREJ               PIC X(02) VALUE SPACES.
+
+       77  WRK-FIM-TELTRANS                PIC X(01) VALUE "N".
+           88  FIM-TELTRANS                    VALUE "S".
+
+       77  WRK-TELEFONE-DDD                PIC X(02).
+
+       77  WRK-TELEFONE-NUMERO             PIC X(09).
+
+       77  WRK-TAMANHO-TELEFONE            PIC 9(02) COMP.
+
+       77  WRK-CONT-TEL-VALIDOS            PIC 9(05) VALUE ZEROS.
+
+       77  WRK-CONT-TEL-INVALIDOS          PIC 9(05) VALUE ZEROS.
+
+       77  WRK-CONT-TEL-TOTAL              PIC 9(05) VALUE ZEROS.
+
+       77  WRK-AUD-PROGRAMA                PIC X(20) VALUE
+               "Comandos decisao".
+
+       77  WRK-AUD-CHAVE                   PIC X(20) VALUE SPACES.
+
+       77  WRK-AUD-RESULTADO               PIC X(30) VALUE
+               "PROCESSAMENTO CONCLUIDO OK".
+
+      *-----------------------------------------------------------------
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+
+           IF WRK-NUMERO EQUAL WRK-NUMERO2
+               DISPLAY 'EH IGUAL'
+           ELSE
+               DISPLAY 'NAO EH IGUAL'
+           END-IF
+
+           IF WRK-NUMERO2 GREATER WRK-NUMERO
+               DISPLAY WRK-NUMERO2 ' EH MAIOR'
+           IF WRK-NUMERO2 LESS WRK-NUMERO
+               DISPLAY WRK-NUMERO 'EH MAIOR'
+           END-IF.
+
+           IF WRK-NUMERO IS NUMERIC AND WRK-NUMERO2 IS NUMERIC
+               DISPLAY WRK-NUMERO ' E ' WRK-NUMERO2 ' SAO NUMERICOS'
+           END-IF.
+
+           IF WRK-NEGATIVO IS POSITIVE
+               DISPLAY WRK-NEGATIVO ' EH POSITIVO'
+           ELSE
+               DISPLAY WRK-NEGATIVO ' EH NEGATIVO'
+           END-IF.
+
+           PERFORM 5000-VALIDA-TELEFONES THRU 5000-VALIDA-TELEFONES-EXIT.
+
+           DISPLAY 'TELEFONES VALIDOS ...: ' WRK-CONT-TEL-VALIDOS.
+           DISPLAY 'TELEFONES INVALIDOS .: ' WRK-CONT-TEL-INVALIDOS.
+
+           ADD WRK-CONT-TEL-VALIDOS WRK-CONT-TEL-INVALIDOS
+               GIVING WRK-CONT-TEL-TOTAL.
+           MOVE WRK-CONT-TEL-TOTAL TO WRK-AUD-CHAVE.
+
+           CALL "AUDITLOG" USING WRK-AUD-PROGRAMA
+                                  WRK-AUD-CHAVE
+                                  WRK-AUD-RESULTADO.
+
+           STOP RUN.
+
+       5000-VALIDA-TELEFONES.
+      *-----------------------------------------------------------------
+      *    LE O ARQUIVO DE TELEFONES A VALIDAR E CONFERE CADA VALOR
+      *    CONTRA O PADRAO DDD (2 DIGITOS) + NUMERO (8 OU 9 DIGITOS),
+      *    TODOS NUMERICOS, GRAVANDO OS INVALIDOS NO ARQUIVO DE REJEITO.
+      *-----------------------------------------------------------------
+           OPEN INPUT  TELEFONE-TRANS.
+           OPEN OUTPUT TELEFONE-REJEITOS.
+
+           READ TELEFONE-TRANS
+               AT END SET FIM-TELTRANS TO TRUE
+           END-READ.
+
+           PERFORM 5100-VALIDA-UM-TELEFONE
+               THRU 5100-VALIDA-UM-TELEFONE-EXIT
+               UNTIL FIM-TELTRANS.
+
+           CLOSE TELEFONE-TRANS.
+           CLOSE TELEFONE-REJEITOS.
+       5000-VALIDA-TELEFONES-EXIT.
+           EXIT.
+
+       5100-VALIDA-UM-TELEFONE.
+           MOVE TEL-VALOR TO WRK-TELEFONE.
+           MOVE SPACES    TO WRK-TELEFONE-DDD WRK-TELEFONE-NUMERO.
+           MOVE ZERO      TO WRK-TAMANHO-TELEFONE.
+
+           INSPECT WRK-TELEFONE TALLYING WRK-TAMANHO-TELEFONE
+               FOR CHARACTERS BEFORE INITIAL SPACE.
+
+           MOVE WRK-TELEFONE(1:2) TO WRK-TELEFONE-DDD.
+
+           IF WRK-TAMANHO-TELEFONE = 10
+               MOVE WRK-TELEFONE(3:8) TO WRK-TELEFONE-NUMERO(1:8)
+           ELSE
+               IF WRK-TAMANHO-TELEFONE = 11
+                   MOVE WRK-TELEFONE(3:9) TO WRK-TELEFONE-NUMERO
+               END-IF
+           END-IF.
+
+           IF (WRK-TAMANHO-TELEFONE = 10 OR WRK-TAMANHO-TELEFONE = 11)
+              AND WRK-TELEFONE-DDD IS NUMERIC
+              AND WRK-TELEFONE(1:WRK-TAMANHO-TELEFONE) IS NUMERIC
+               ADD 1 TO WRK-CONT-TEL-VALIDOS
+           ELSE
+               ADD 1 TO WRK-CONT-TEL-INVALIDOS
+               MOVE TEL-VALOR TO TELREJ-VALOR
+               MOVE "TELEFONE FORA DO PADRAO"
+                   TO TELREJ-MOTIVO
+               WRITE TELEFONE-REJEITO-REC
+           END-IF.
+
+           READ TELEFONE-TRANS
+               AT END SET FIM-TELTRANS TO TRUE
+           END-READ.
+       5100-VALIDA-UM-TELEFONE-EXIT.
+           EXIT.
+
+       STOP-RUN.
