@@ -0,0 +1,144 @@
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "ExtratoCliente".
+       AUTHOR. "LUCAS KURATA".
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+      *=================================================================
+           SELECT CLIENTE-MASTER  ASSIGN TO "CLIMASTR"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS SEQUENTIAL
+                                   RECORD KEY IS CPF
+                                   FILE STATUS IS WRK-STATUS-MASTER.
+
+           SELECT CRM-EXTRACT     ASSIGN TO "CRMEXTR"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-EXTRACT.
+
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  CLIENTE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CLICOPY.
+
+       FD  CRM-EXTRACT
+           LABEL RECORDS ARE STANDARD.
+       01  CRM-EXTRACT-REC             PIC X(150).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+      *-----------------------------------------------------------------
+       77  WRK-STATUS-MASTER              PIC X(02) VALUE SPACES.
+
+       77  WRK-STATUS-EXTRACT             PIC X(02) VALUE SPACES.
+
+       77  WRK-FIM-MASTER                 PIC X(01) VALUE "N".
+           88  FIM-MASTER                     VALUE "S".
+
+       77  WRK-DATA-EXTRACAO              PIC 9(08) VALUE ZEROS.
+
+       77  WRK-CONT-REGISTROS             PIC 9(07) VALUE ZEROS.
+
+       01  WRK-CRM-HEADER.
+           02 CRM-H-TIPO             PIC X(01) VALUE "H".
+           02 CRM-H-DATA             PIC 9(08).
+           02 FILLER                 PIC X(141) VALUE SPACES.
+
+       01  WRK-CRM-DETALHE.
+           02 CRM-D-TIPO             PIC X(01) VALUE "D".
+           02 CRM-D-NOME             PIC X(13).
+           02 CRM-D-RG               PIC X(10).
+           02 CRM-D-CPF              PIC X(12).
+           02 CRM-D-ENDERECO.
+               03 CRM-D-END-LOGRADOURO PIC X(30).
+               03 CRM-D-END-NUMERO     PIC X(06).
+               03 CRM-D-END-CIDADE     PIC X(20).
+               03 CRM-D-END-UF         PIC X(02).
+               03 CRM-D-END-CEP        PIC 9(08).
+           02 CRM-D-DATA-NASC        PIC 99/99/9999.
+           02 FILLER                 PIC X(38) VALUE SPACES.
+
+       01  WRK-CRM-TRAILER.
+           02 CRM-T-TIPO             PIC X(01) VALUE "T".
+           02 CRM-T-DATA             PIC 9(08).
+           02 CRM-T-QTDE-REGISTROS   PIC 9(07).
+           02 FILLER                 PIC X(134) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+      *    GERA O ARQUIVO DE INTERFACE PARA O CRM COM CABECALHO
+      *    (DATA DA EXTRACAO) E RODAPE (DATA E QUANTIDADE DE
+      *    REGISTROS) PARA QUE O CRM VALIDE A CARGA COMPLETA.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT.
+
+           PERFORM 2000-EXTRAI-CLIENTES
+               THRU 2000-EXTRAI-CLIENTES-EXIT
+               UNTIL FIM-MASTER.
+
+           PERFORM 9000-FINALIZA THRU 9000-FINALIZA-EXIT.
+
+           STOP RUN.
+
+       1000-INICIALIZA.
+           OPEN INPUT  CLIENTE-MASTER.
+           OPEN OUTPUT CRM-EXTRACT.
+
+           ACCEPT WRK-DATA-EXTRACAO FROM DATE YYYYMMDD.
+
+           MOVE WRK-DATA-EXTRACAO TO CRM-H-DATA.
+           WRITE CRM-EXTRACT-REC FROM WRK-CRM-HEADER.
+
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+       2000-EXTRAI-CLIENTES.
+           MOVE NOME      TO CRM-D-NOME.
+           MOVE RG        TO CRM-D-RG.
+           MOVE CPF       TO CRM-D-CPF.
+           MOVE ENDERECO  TO CRM-D-ENDERECO.
+           MOVE DATA-NASC-COMPACTA TO CRM-D-DATA-NASC.
+
+           WRITE CRM-EXTRACT-REC FROM WRK-CRM-DETALHE.
+           ADD 1 TO WRK-CONT-REGISTROS.
+
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+       2000-EXTRAI-CLIENTES-EXIT.
+           EXIT.
+
+       9000-FINALIZA.
+           MOVE WRK-DATA-EXTRACAO  TO CRM-T-DATA.
+           MOVE WRK-CONT-REGISTROS TO CRM-T-QTDE-REGISTROS.
+           WRITE CRM-EXTRACT-REC FROM WRK-CRM-TRAILER.
+
+           CLOSE CLIENTE-MASTER.
+           CLOSE CRM-EXTRACT.
+
+           DISPLAY "CLIENTES EXTRAIDOS PARA O CRM: " WRK-CONT-REGISTROS.
+       9000-FINALIZA-EXIT.
+           EXIT.
