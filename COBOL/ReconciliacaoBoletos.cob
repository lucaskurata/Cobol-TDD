@@ -0,0 +1,164 @@
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "ReconciliacaoBoletos".
+       AUTHOR. "LUCAS KURATA".
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+      *=================================================================
+           SELECT BOLETO-TRANS    ASSIGN TO "BOLTRANS"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-TRANS.
+
+           SELECT BOLETO-RELATORIO ASSIGN TO "BOLRELAT"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-RELAT.
+
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  BOLETO-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  BOLETO-TRANS-REC.
+           02 BOL-TIPO-REG          PIC X(01).
+               88 BOL-HEADER            VALUE "H".
+               88 BOL-DETALHE           VALUE "D".
+           02 BOL-CONTA             PIC 9(06).
+           02 BOL-NUMERO            PIC 9(08).
+           02 BOL-VALOR             PIC 9(07)V99.
+
+       FD  BOLETO-RELATORIO
+           LABEL RECORDS ARE STANDARD.
+       01  BOL-RELAT-LINHA          PIC X(80).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+      *-----------------------------------------------------------------
+       77  WRK-STATUS-TRANS               PIC X(02) VALUE SPACES.
+
+       77  WRK-STATUS-RELAT               PIC X(02) VALUE SPACES.
+
+       77  WRK-FIM-TRANS                  PIC X(01) VALUE "N".
+           88  FIM-TRANS                      VALUE "S".
+
+       77  WRK-CONTA                      PIC 9(06) VALUE ZEROS.
+
+       77  WRK-SALDO                      PIC 9(07)V99 VALUE ZEROS.
+
+       77  WRK-BOLETO                     PIC 9(07)V99 VALUE ZEROS.
+
+       77  WRK-RESTANTE                   PIC 9(07)V99 VALUE ZEROS.
+
+       77  WRK-CONT-LIQUIDADOS            PIC 9(05) VALUE ZEROS.
+
+       77  WRK-CONT-NAO-LIQUIDADOS        PIC 9(05) VALUE ZEROS.
+
+       01  WRK-LINHA-DETALHE.
+           02 FILLER                PIC X(10) VALUE "  BOLETO ".
+           02 WRK-L-NUMERO          PIC Z(07)9.
+           02 FILLER                PIC X(10) VALUE " VALOR ".
+           02 WRK-L-VALOR           PIC ----,---,--9.99.
+           02 FILLER                PIC X(05) VALUE SPACES.
+           02 WRK-L-SITUACAO        PIC X(15).
+
+       01  WRK-LINHA-RESUMO.
+           02 FILLER                PIC X(20) VALUE "SALDO RESTANTE ".
+           02 WRK-R-SALDO           PIC ----,---,--9.99.
+
+      *-----------------------------------------------------------------
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+      *    LE O ARQUIVO DE BOLETOS DE UMA CONTA (PRIMEIRO REGISTRO EH
+      *    O HEADER COM O SALDO INICIAL) E VAI ABATENDO CADA BOLETO DO
+      *    SALDO, GERANDO O RELATORIO DE LIQUIDADOS/NAO LIQUIDADOS.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT.
+
+           PERFORM 2000-PROCESSA-BOLETOS
+               THRU 2000-PROCESSA-BOLETOS-EXIT
+               UNTIL FIM-TRANS.
+
+           PERFORM 9000-FINALIZA THRU 9000-FINALIZA-EXIT.
+
+           STOP RUN.
+
+       1000-INICIALIZA.
+           OPEN INPUT  BOLETO-TRANS.
+           OPEN OUTPUT BOLETO-RELATORIO.
+
+           READ BOLETO-TRANS
+               AT END SET FIM-TRANS TO TRUE
+           END-READ.
+
+           IF NOT FIM-TRANS AND BOL-HEADER
+               MOVE BOL-CONTA TO WRK-CONTA
+               MOVE BOL-VALOR TO WRK-SALDO
+               READ BOLETO-TRANS
+                   AT END SET FIM-TRANS TO TRUE
+               END-READ
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+       2000-PROCESSA-BOLETOS.
+           PERFORM 3000-PROCESSA-UM-BOLETO
+               THRU 3000-PROCESSA-UM-BOLETO-EXIT.
+
+           READ BOLETO-TRANS
+               AT END SET FIM-TRANS TO TRUE
+           END-READ.
+       2000-PROCESSA-BOLETOS-EXIT.
+           EXIT.
+
+       3000-PROCESSA-UM-BOLETO.
+           IF BOL-DETALHE
+               MOVE BOL-VALOR TO WRK-BOLETO
+               MOVE BOL-NUMERO TO WRK-L-NUMERO
+               MOVE WRK-BOLETO TO WRK-L-VALOR
+
+               IF WRK-BOLETO NOT > WRK-SALDO
+                   SUBTRACT WRK-BOLETO FROM WRK-SALDO
+                       GIVING WRK-RESTANTE
+                   MOVE WRK-RESTANTE TO WRK-SALDO
+                   MOVE "LIQUIDADO" TO WRK-L-SITUACAO
+                   ADD 1 TO WRK-CONT-LIQUIDADOS
+               ELSE
+                   MOVE "NAO LIQUIDADO" TO WRK-L-SITUACAO
+                   ADD 1 TO WRK-CONT-NAO-LIQUIDADOS
+               END-IF
+
+               WRITE BOL-RELAT-LINHA FROM WRK-LINHA-DETALHE
+           END-IF.
+       3000-PROCESSA-UM-BOLETO-EXIT.
+           EXIT.
+
+       9000-FINALIZA.
+           MOVE WRK-SALDO TO WRK-R-SALDO.
+           WRITE BOL-RELAT-LINHA FROM WRK-LINHA-RESUMO.
+
+           CLOSE BOLETO-TRANS.
+           CLOSE BOLETO-RELATORIO.
+
+           DISPLAY "CONTA ................: " WRK-CONTA.
+           DISPLAY "BOLETOS LIQUIDADOS ...: " WRK-CONT-LIQUIDADOS.
+           DISPLAY "BOLETOS NAO LIQUIDADOS: " WRK-CONT-NAO-LIQUIDADOS.
+           DISPLAY "SALDO RESTANTE .......: " WRK-SALDO.
+       9000-FINALIZA-EXIT.
+           EXIT.
