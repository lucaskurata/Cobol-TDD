@@ -0,0 +1,74 @@
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "AUDITLOG".
+       AUTHOR. "LUCAS KURATA".
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+      *=================================================================
+           SELECT AUDIT-TRILHA    ASSIGN TO "AUDTRAIL"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-AUDIT.
+
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  AUDIT-TRILHA
+           LABEL RECORDS ARE STANDARD.
+           COPY AUDCOPY.
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+      *-----------------------------------------------------------------
+       77  WRK-STATUS-AUDIT               PIC X(02) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+       LINKAGE                                SECTION.
+      *-----------------------------------------------------------------
+       01  WRK-AUD-PROGRAMA               PIC X(20).
+       01  WRK-AUD-CHAVE                  PIC X(20).
+       01  WRK-AUD-RESULTADO              PIC X(30).
+
+      *-----------------------------------------------------------------
+      *=================================================================
+       PROCEDURE     DIVISION USING WRK-AUD-PROGRAMA
+                                     WRK-AUD-CHAVE
+                                     WRK-AUD-RESULTADO.
+      *=================================================================
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+      *    ACRESCENTA UMA LINHA NA TRILHA DE AUDITORIA COMPARTILHADA
+      *    COM O PROGRAMA CHAMADOR, A CHAVE DE ENTRADA E O RESULTADO,
+      *    CARIMBANDO DATA/HORA DA EXECUCAO. O ARQUIVO E CRIADO NA
+      *    PRIMEIRA CHAMADA E ESTENDIDO NAS DEMAIS.
+      *-----------------------------------------------------------------
+           OPEN EXTEND AUDIT-TRILHA.
+           IF WRK-STATUS-AUDIT = "35"
+               OPEN OUTPUT AUDIT-TRILHA
+           END-IF.
+
+           MOVE WRK-AUD-PROGRAMA   TO AUD-PROGRAMA.
+           MOVE WRK-AUD-CHAVE      TO AUD-CHAVE.
+           MOVE WRK-AUD-RESULTADO  TO AUD-RESULTADO.
+           ACCEPT AUD-DATA FROM DATE YYYYMMDD.
+           ACCEPT AUD-HORA FROM TIME.
+
+           WRITE AUDIT-REC.
+
+           CLOSE AUDIT-TRILHA.
+
+           GOBACK.
