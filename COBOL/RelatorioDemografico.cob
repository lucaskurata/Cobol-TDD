@@ -0,0 +1,174 @@
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "RelatorioDemografico".
+       AUTHOR. "LUCAS KURATA".
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+      *=================================================================
+           SELECT CLIENTE-MASTER  ASSIGN TO "CLIMASTR"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS SEQUENTIAL
+                                   RECORD KEY IS CPF
+                                   FILE STATUS IS WRK-STATUS-MASTER.
+
+           SELECT SORT-WORK       ASSIGN TO "SORTWK1".
+
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  CLIENTE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CLICOPY.
+
+       SD  SORT-WORK.
+       01  SORT-REC.
+           02 SORT-SEXO-CODE       PIC X(01).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+      *-----------------------------------------------------------------
+       77  WRK-STATUS-MASTER              PIC X(02) VALUE SPACES.
+
+       77  WRK-FIM-MASTER                 PIC X(01) VALUE "N".
+           88  FIM-MASTER                     VALUE "S".
+
+       77  WRK-FIM-SORT                   PIC X(01) VALUE "N".
+           88  FIM-SORT                       VALUE "S".
+
+       01  WRK-TABELA-SEXO.
+           02 WRK-SEXO-ITEM OCCURS 4 TIMES INDEXED BY WRK-SEXO-IDX.
+               03 WRK-SEXO-COD          PIC X(01).
+               03 WRK-SEXO-DESCR        PIC X(20).
+               03 WRK-SEXO-QTDE         PIC 9(07).
+
+       77  WRK-TOTAL-GERAL                PIC 9(07) VALUE ZEROS.
+
+       77  WRK-PERCENTUAL                 PIC ZZ9.99.
+
+       77  WRK-PERCENTUAL-CALC            PIC S9(05)V99 COMP-3.
+
+      *-----------------------------------------------------------------
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+      *    ORDENA OS CODIGOS DE SEXO DO CADASTRO DE CLIENTES E EMITE UM
+      *    RELATORIO COM A CONTAGEM E O PERCENTUAL DE CADA CODIGO.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZA-TABELA
+               THRU 1000-INICIALIZA-TABELA-EXIT.
+
+           SORT SORT-WORK ON ASCENDING KEY SORT-SEXO-CODE
+               INPUT PROCEDURE  IS 2000-LE-CLIENTES
+                                THRU 2000-LE-CLIENTES-EXIT
+               OUTPUT PROCEDURE IS 3000-APURA-CONTAGEM
+                                THRU 3000-APURA-CONTAGEM-EXIT.
+
+           PERFORM 9000-IMPRIME-RELATORIO
+               THRU 9000-IMPRIME-RELATORIO-EXIT.
+
+           STOP RUN.
+
+       1000-INICIALIZA-TABELA.
+           MOVE "M" TO WRK-SEXO-COD(1).
+           MOVE "MASCULINO"           TO WRK-SEXO-DESCR(1).
+           MOVE "F" TO WRK-SEXO-COD(2).
+           MOVE "FEMININO"            TO WRK-SEXO-DESCR(2).
+           MOVE "N" TO WRK-SEXO-COD(3).
+           MOVE "NAO BINARIO"         TO WRK-SEXO-DESCR(3).
+           MOVE "X" TO WRK-SEXO-COD(4).
+           MOVE "NAO INFORMADO"       TO WRK-SEXO-DESCR(4).
+           MOVE ZEROS TO WRK-SEXO-QTDE(1) WRK-SEXO-QTDE(2)
+                         WRK-SEXO-QTDE(3) WRK-SEXO-QTDE(4).
+       1000-INICIALIZA-TABELA-EXIT.
+           EXIT.
+
+       2000-LE-CLIENTES.
+           OPEN INPUT CLIENTE-MASTER.
+
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+
+           PERFORM 2100-RELEASE-CLIENTE THRU 2100-RELEASE-CLIENTE-EXIT
+               UNTIL FIM-MASTER.
+
+           CLOSE CLIENTE-MASTER.
+       2000-LE-CLIENTES-EXIT.
+           EXIT.
+
+       2100-RELEASE-CLIENTE.
+           IF NOT SEXO-MASCULINO AND NOT SEXO-FEMININO
+                                 AND NOT SEXO-NAO-BINARIO
+               MOVE "X" TO SORT-SEXO-CODE
+           ELSE
+               MOVE CLI-SEXO-CODE TO SORT-SEXO-CODE
+           END-IF.
+           RELEASE SORT-REC.
+
+           READ CLIENTE-MASTER NEXT RECORD
+               AT END SET FIM-MASTER TO TRUE
+           END-READ.
+       2100-RELEASE-CLIENTE-EXIT.
+           EXIT.
+
+       3000-APURA-CONTAGEM.
+           PERFORM 3100-CONTA-REGISTRO THRU 3100-CONTA-REGISTRO-EXIT
+               UNTIL FIM-SORT.
+       3000-APURA-CONTAGEM-EXIT.
+           EXIT.
+
+       3100-CONTA-REGISTRO.
+           RETURN SORT-WORK
+               AT END
+                   SET FIM-SORT TO TRUE
+               NOT AT END
+                   SET WRK-SEXO-IDX TO 1
+                   SEARCH WRK-SEXO-ITEM
+                       WHEN WRK-SEXO-COD(WRK-SEXO-IDX) = SORT-SEXO-CODE
+                           ADD 1 TO WRK-SEXO-QTDE(WRK-SEXO-IDX)
+                           ADD 1 TO WRK-TOTAL-GERAL
+                   END-SEARCH
+           END-RETURN.
+       3100-CONTA-REGISTRO-EXIT.
+           EXIT.
+
+       9000-IMPRIME-RELATORIO.
+           DISPLAY "===== COMPOSICAO DEMOGRAFICA DOS CLIENTES =====".
+           PERFORM 9100-IMPRIME-LINHA THRU 9100-IMPRIME-LINHA-EXIT
+               VARYING WRK-SEXO-IDX FROM 1 BY 1
+               UNTIL WRK-SEXO-IDX > 4.
+           DISPLAY "TOTAL DE CLIENTES ..................: "
+                   WRK-TOTAL-GERAL.
+       9000-IMPRIME-RELATORIO-EXIT.
+           EXIT.
+
+       9100-IMPRIME-LINHA.
+           IF WRK-TOTAL-GERAL = 0
+               MOVE ZEROS TO WRK-PERCENTUAL-CALC
+           ELSE
+               COMPUTE WRK-PERCENTUAL-CALC ROUNDED EQUAL
+                   (WRK-SEXO-QTDE(WRK-SEXO-IDX) * 100) / WRK-TOTAL-GERAL
+           END-IF.
+           MOVE WRK-PERCENTUAL-CALC TO WRK-PERCENTUAL.
+
+           DISPLAY WRK-SEXO-DESCR(WRK-SEXO-IDX) " ... "
+                   WRK-SEXO-QTDE(WRK-SEXO-IDX) " (" WRK-PERCENTUAL "%)".
+       9100-IMPRIME-LINHA-EXIT.
+           EXIT.
