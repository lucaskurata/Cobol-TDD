@@ -1,70 +1,420 @@
-      *================================================================*
-       IDENTIFICATION                                  DIVISION.
-      *================================================================*
-       PROGRAM-ID. "AULA03".
-       AUTHOR. "LUCAS KURATA".
-      *================================================================*
-       ENVIRONMENT                                     DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       CONFIGURATION                          SECTION.
-      *-----------------------------------------------------------------
-
-       SPECIAL-NAMES.
-
-
-      *-----------------------------------------------------------------
-       INPUT-OUTPUT                           SECTION.
-      *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE-CONTROL.
-      *=================================================================
-       DATA                                            DIVISION.
-      *=================================================================
-      *-----------------------------------------------------------------
-       FILE                                   SECTION.
-      *-----------------------------------------------------------------
-      *-----------------------------------------------------------------
-       WORKING-STORAGE                     SECTION.
-       01 WRK-CADASTRO.
-           02 WRK-NOME            PIC A(15) VALUE SPACES.
-           02 WRK-IDADE           PIC 9(3)  VALUE ZEROS.
-           02 WRK-CPF             PIC 9(11) VALUE ZEROS.
-           02 WRK-ENDERECO        PIC A(20) VALUE SPACES.
-
-       77 WRK-PERFORM             PIC 9(1)  VALUE ZEROS.
-
-       77 WRK-A                   PIC 9(2) VALUE ZEROS.
-       77 WRK-B                   PIC 9(2) VALUE ZEROS.
-       77 WRK-C                   PIC 9(2) VALUE ZEROS.
-       77 WRK-DELTA               PIC 9(3) VALUE 1.
-
-       77 WRK-QUADRADO            PIC S9(2) VALUE 2.
-
-       77 WRK-AREA-QUADRADO       PIC 9(3) VALUE ZEROS.
-
-       77 WRK-RAIO                PIC 9(2) VALUE ZEROS.
-      *-----------------------------------------------------------------
-      *=================================================================
-       PROCEDURE                                       DIVISION.
-      *=================================================================
-      *    MOVE 'Lucas Kurata' TO WRK-NOME
-      *    MOVE 19 TO WRK-IDADE
-      *    MOVE 50885168860 TO WRK-CPF
-      *    MOVE ' AV SOUSA BANDEIRA' TO WRK-ENDERECO
-      *    DISPLAY WRK-CADASTRO.
-
-           ACCEPT WRK-A
-           ACCEPT WRK-B
-           ACCEPT WRK-C
-
-           COMPUTE WRK-DELTA EQUAL (WRK-B * WRK-B) - (4*WRK-A*WRK-C)
-           DISPLAY 'DELTA EH: ' WRK-DELTA.
-
-           MOVE 2 TO WRK-RAIO.
-           COMPUTE WRK-AREA-QUADRADO EQUAL 3.14*(WRK-RAIO * WRK-RAIO)
-           DISPLAY 'AREA DO CIRCULO EH: ' WRK-AREA-QUADRADO.
-
-           STOP RUN.
+      *================================================================*
+       IDENTIFICATION                                  DIVISION.
+      *================================================================*
+       PROGRAM-ID. "AULA03".
+       AUTHOR. "LUCAS KURATA".
+      *================================================================*
+       ENVIRONMENT                                     DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       CONFIGURATION                          SECTION.
+      *-----------------------------------------------------------------
+
+       SPECIAL-NAMES.
+
+
+      *-----------------------------------------------------------------
+       INPUT-OUTPUT                           SECTION.
+      *=================================================================
+       FILE-CONTROL.
+      *=================================================================
+           SELECT EQUACAO-TRANS   ASSIGN TO "EQTRANS"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-EQTRANS.
+
+           SELECT DELTA-RELATORIO ASSIGN TO "DELTAREL"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-DELTAREL.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "AULACKPT"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-CKPT.
+
+       DATA                                            DIVISION.
+      *=================================================================
+      *-----------------------------------------------------------------
+       FILE                                   SECTION.
+      *-----------------------------------------------------------------
+       FD  EQUACAO-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  EQUACAO-TRANS-REC.
+           02 EQT-A                 PIC 9(02).
+           02 EQT-B                 PIC 9(02).
+           02 EQT-C                 PIC 9(02).
+
+       FD  DELTA-RELATORIO
+           LABEL RECORDS ARE STANDARD.
+       01  DELTA-RELAT-LINHA        PIC X(80).
+
+       FD  CHECKPOINT-FILE
+           LABEL RECORDS ARE STANDARD.
+       01  CKPT-REC.
+           02 CKPT-ULT-SEQ           PIC 9(05).
+           02 CKPT-DELTA-POS         PIC 9(05).
+           02 CKPT-DELTA-ZERO        PIC 9(05).
+           02 CKPT-DELTA-NEG         PIC 9(05).
+
+      *-----------------------------------------------------------------
+       WORKING-STORAGE                     SECTION.
+       01 WRK-CADASTRO.
+           02 WRK-NOME            PIC A(15) VALUE SPACES.
+           02 WRK-IDADE           PIC 9(3)  VALUE ZEROS.
+           02 WRK-CPF             PIC 9(11) VALUE ZEROS.
+           02 WRK-ENDERECO        PIC A(20) VALUE SPACES.
+
+       77 WRK-PERFORM             PIC 9(1)  VALUE ZEROS.
+
+       77  WRK-STATUS-EQTRANS         PIC X(02) VALUE SPACES.
+
+       77  WRK-STATUS-DELTAREL        PIC X(02) VALUE SPACES.
+
+       77  WRK-FIM-EQTRANS            PIC X(01) VALUE "N".
+           88  FIM-EQTRANS                VALUE "S".
+
+       77 WRK-A                   PIC 9(2) VALUE ZEROS.
+       77 WRK-B                   PIC 9(2) VALUE ZEROS.
+       77 WRK-C                   PIC 9(2) VALUE ZEROS.
+       77 WRK-DELTA               PIC S9(5) VALUE 1.
+
+       77  WRK-CONT-EQUACOES          PIC 9(05) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *    TABELA DE DISTRIBUICAO DE SINAL DO DELTA, USADA NO RESUMO
+      *    DE FIM DE LOTE (POSITIVO/ZERO/NEGATIVO).
+      *-----------------------------------------------------------------
+       01  WRK-TABELA-DELTA.
+           02 WRK-DELTA-ITEM OCCURS 3 TIMES INDEXED BY WRK-DELTA-IDX.
+               03 WRK-DELTA-DESCR       PIC X(38).
+               03 WRK-DELTA-QTDE        PIC 9(05).
+
+      *-----------------------------------------------------------------
+      *    CAMPOS DE APOIO AO CHECKPOINT/RESTART DO LOTE DE EQUACOES
+      *-----------------------------------------------------------------
+       77  WRK-STATUS-CKPT             PIC X(02) VALUE SPACES.
+
+       77  WRK-QTDE-PULAR              PIC 9(05) VALUE ZEROS.
+
+       77  WRK-IDX-PULA                PIC 9(05) COMP VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *    O CHECKPOINT E GRAVADO A CADA EQUACAO (INTERVALO = 1) PARA
+      *    QUE O ARQUIVO DE RELATORIO CONTINUE SENDO UM REGISTRO 1:1
+      *    DO QUE FOI PROCESSADO MESMO APOS UM RESTART: O SKIP-READ DE
+      *    1100-PULA-PROCESSADOS SO PULA EQUACOES CUJA LINHA DE DELTA
+      *    JA FOI GRAVADA, ENTAO NENHUMA LINHA E DUPLICADA NO RESTART.
+      *-----------------------------------------------------------------
+       77  WRK-INTERVALO-CKPT          PIC 9(03) VALUE 1.
+
+       77  WRK-CKPT-QUOCIENTE          PIC 9(05) COMP.
+
+       77  WRK-CKPT-RESTO              PIC 9(05) COMP.
+
+       77  WRK-AUD-PROGRAMA            PIC X(20) VALUE "AULA03".
+
+       77  WRK-AUD-CHAVE               PIC X(20) VALUE SPACES.
+
+       77  WRK-AUD-RESULTADO           PIC X(30) VALUE SPACES.
+
+       01  WRK-LINHA-DELTA.
+           02 FILLER                PIC X(11) VALUE "EQUACAO ".
+           02 WRK-L-SEQ             PIC ZZZZ9.
+           02 FILLER                PIC X(10) VALUE " DELTA EH ".
+           02 WRK-L-DELTA           PIC -----9.
+
+       01  WRK-LINHA-RESUMO.
+           02 FILLER                PIC X(30)
+              VALUE "TOTAL DE EQUACOES PROCESSADAS ".
+           02 WRK-R-TOTAL           PIC ZZZZ9.
+
+       01  WRK-LINHA-DIST.
+           02 WRK-DIST-DESCR        PIC X(38).
+           02 FILLER                PIC X(02) VALUE ": ".
+           02 WRK-DIST-QTDE         PIC ZZZZ9.
+
+      *-----------------------------------------------------------------
+      *    CAMPOS DE APOIO AO CALCULO DAS RAIZES DA EQUACAO DO
+      *    SEGUNDO GRAU (X = (-B +- RAIZ(DELTA)) / 2A).
+      *-----------------------------------------------------------------
+       77  WRK-DELTA-RAIZ             PIC 9(3)V9(4) VALUE ZEROS.
+
+       77  WRK-RAIZ1                  PIC S9(3)V9(4) VALUE ZEROS.
+
+       77  WRK-RAIZ2                  PIC S9(3)V9(4) VALUE ZEROS.
+
+       01  WRK-LINHA-RAIZES.
+           02 FILLER                PIC X(11) VALUE "  RAIZES: ".
+           02 WRK-L-RAIZ1           PIC ----9.9999.
+           02 FILLER                PIC X(04) VALUE "  E ".
+           02 WRK-L-RAIZ2           PIC ----9.9999.
+           02 FILLER                PIC X(19) VALUE SPACES.
+
+       01  WRK-LINHA-SEM-RAIZ.
+           02 FILLER                PIC X(30) VALUE
+              "  EQUACAO SEM RAIZES REAIS".
+           02 FILLER                PIC X(50) VALUE SPACES.
+
+       01  WRK-LINHA-NAO-QUADRATICA.
+           02 FILLER                PIC X(38) VALUE
+              "  EQUACAO NAO E DO SEGUNDO GRAU (A=0)".
+           02 FILLER                PIC X(42) VALUE SPACES.
+
+      *-----------------------------------------------------------------
+      *    CAMPOS DE APOIO AO CALCULO DE AREA E CIRCUNFERENCIA DE UM
+      *    CIRCULO A PARTIR DO RAIO INFORMADO EM WRK-RAIO.
+      *-----------------------------------------------------------------
+       77  WRK-PI                     PIC 9V9(6) VALUE 3.141593.
+
+       77  WRK-RAIO                   PIC 9(2) VALUE ZEROS.
+
+       77  WRK-AREA-CIRCULO           PIC 9(5)V99 VALUE ZEROS.
+
+       77  WRK-CIRCUNFERENCIA         PIC 9(5)V99 VALUE ZEROS.
+      *-----------------------------------------------------------------
+      *=================================================================
+       PROCEDURE                                       DIVISION.
+      *=================================================================
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+      *    LE UM ARQUIVO DE TRIPLAS (A,B,C) E CALCULA O DELTA DE CADA
+      *    EQUACAO DO SEGUNDO GRAU, GERANDO UMA LINHA DE RELATORIO POR
+      *    EQUACAO E O RESUMO DA QUANTIDADE PROCESSADA AO FINAL.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT.
+
+           PERFORM 2000-PROCESSA-EQUACOES
+               THRU 2000-PROCESSA-EQUACOES-EXIT
+               UNTIL FIM-EQTRANS.
+
+           PERFORM 9000-FINALIZA THRU 9000-FINALIZA-EXIT.
+
+           STOP RUN.
+
+       1000-INICIALIZA.
+           PERFORM 1060-INICIALIZA-TABELA-DELTA
+               THRU 1060-INICIALIZA-TABELA-DELTA-EXIT.
+
+           PERFORM 1050-LE-CHECKPOINT THRU 1050-LE-CHECKPOINT-EXIT.
+
+           OPEN INPUT EQUACAO-TRANS.
+
+           IF WRK-QTDE-PULAR > 0
+               PERFORM 1100-PULA-PROCESSADOS
+                   THRU 1100-PULA-PROCESSADOS-EXIT
+                   VARYING WRK-IDX-PULA FROM 1 BY 1
+                   UNTIL WRK-IDX-PULA > WRK-QTDE-PULAR
+                       OR FIM-EQTRANS
+               MOVE WRK-QTDE-PULAR TO WRK-CONT-EQUACOES
+               OPEN EXTEND DELTA-RELATORIO
+               DISPLAY "RETOMANDO LOTE A PARTIR DA EQUACAO: "
+                       WRK-QTDE-PULAR
+           ELSE
+               OPEN OUTPUT DELTA-RELATORIO
+           END-IF.
+
+           IF NOT FIM-EQTRANS
+               READ EQUACAO-TRANS
+                   AT END SET FIM-EQTRANS TO TRUE
+               END-READ
+           END-IF.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+       1060-INICIALIZA-TABELA-DELTA.
+           MOVE "EQUACOES COM DELTA POSITIVO (2 RAIZES)"
+               TO WRK-DELTA-DESCR(1).
+           MOVE "EQUACOES COM DELTA ZERO (1 RAIZ)"
+               TO WRK-DELTA-DESCR(2).
+           MOVE "EQUACOES COM DELTA NEGATIVO (0 RAIZES)"
+               TO WRK-DELTA-DESCR(3).
+           MOVE ZEROS TO WRK-DELTA-QTDE(1) WRK-DELTA-QTDE(2)
+                         WRK-DELTA-QTDE(3).
+       1060-INICIALIZA-TABELA-DELTA-EXIT.
+           EXIT.
+
+       1050-LE-CHECKPOINT.
+      *-----------------------------------------------------------------
+      *    RECUPERA A QUANTIDADE DE EQUACOES JA PROCESSADAS NUM LOTE
+      *    ANTERIOR INTERROMPIDO, PARA QUE O REINICIO NAO REPITA
+      *    TRABALHO JA CONCLUIDO.
+      *-----------------------------------------------------------------
+           MOVE ZEROS TO WRK-QTDE-PULAR.
+           OPEN INPUT CHECKPOINT-FILE.
+           IF WRK-STATUS-CKPT = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-ULT-SEQ    TO WRK-QTDE-PULAR
+                       MOVE CKPT-DELTA-POS  TO WRK-DELTA-QTDE(1)
+                       MOVE CKPT-DELTA-ZERO TO WRK-DELTA-QTDE(2)
+                       MOVE CKPT-DELTA-NEG  TO WRK-DELTA-QTDE(3)
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1050-LE-CHECKPOINT-EXIT.
+           EXIT.
+
+       1100-PULA-PROCESSADOS.
+           READ EQUACAO-TRANS
+               AT END SET FIM-EQTRANS TO TRUE
+           END-READ.
+       1100-PULA-PROCESSADOS-EXIT.
+           EXIT.
+
+       2000-PROCESSA-EQUACOES.
+           PERFORM 3000-CALCULA-DELTA THRU 3000-CALCULA-DELTA-EXIT.
+
+           READ EQUACAO-TRANS
+               AT END SET FIM-EQTRANS TO TRUE
+           END-READ.
+       2000-PROCESSA-EQUACOES-EXIT.
+           EXIT.
+
+       3000-CALCULA-DELTA.
+           MOVE EQT-A TO WRK-A.
+           MOVE EQT-B TO WRK-B.
+           MOVE EQT-C TO WRK-C.
+           ADD 1 TO WRK-CONT-EQUACOES.
+
+           COMPUTE WRK-DELTA EQUAL (WRK-B * WRK-B) - (4*WRK-A*WRK-C).
+
+           EVALUATE TRUE
+               WHEN WRK-DELTA > 0
+                   ADD 1 TO WRK-DELTA-QTDE(1)
+               WHEN WRK-DELTA = 0
+                   ADD 1 TO WRK-DELTA-QTDE(2)
+               WHEN OTHER
+                   ADD 1 TO WRK-DELTA-QTDE(3)
+           END-EVALUATE.
+
+           MOVE WRK-CONT-EQUACOES TO WRK-L-SEQ.
+           MOVE WRK-DELTA         TO WRK-L-DELTA.
+           WRITE DELTA-RELAT-LINHA FROM WRK-LINHA-DELTA.
+
+           PERFORM 3100-CALCULA-RAIZES THRU 3100-CALCULA-RAIZES-EXIT.
+
+           DIVIDE WRK-CONT-EQUACOES BY WRK-INTERVALO-CKPT
+               GIVING WRK-CKPT-QUOCIENTE
+               REMAINDER WRK-CKPT-RESTO.
+           IF WRK-CKPT-RESTO = 0
+               PERFORM 3900-GRAVA-CHECKPOINT
+                   THRU 3900-GRAVA-CHECKPOINT-EXIT
+           END-IF.
+       3000-CALCULA-DELTA-EXIT.
+           EXIT.
+
+       3100-CALCULA-RAIZES.
+      *-----------------------------------------------------------------
+      *    A PARTIR DO DELTA JA CALCULADO, OBTEM AS RAIZES DA EQUACAO
+      *    DO SEGUNDO GRAU (X = (-B +- RAIZ(DELTA)) / 2A) QUANDO O
+      *    DELTA NAO FOR NEGATIVO, OU REGISTRA A AUSENCIA DE RAIZES
+      *    REAIS CASO CONTRARIO. EQUACOES COM A=0 NAO SAO DO SEGUNDO
+      *    GRAU E NAO ENTRAM NESSE CALCULO.
+      *-----------------------------------------------------------------
+           IF WRK-A = 0
+               WRITE DELTA-RELAT-LINHA FROM WRK-LINHA-NAO-QUADRATICA
+               DISPLAY "EQUACAO NAO E DO SEGUNDO GRAU (A=0)"
+           ELSE
+               IF WRK-DELTA >= 0
+                   COMPUTE WRK-DELTA-RAIZ ROUNDED EQUAL
+                       FUNCTION SQRT(WRK-DELTA)
+                   COMPUTE WRK-RAIZ1 ROUNDED EQUAL
+                       ((WRK-B * -1) + WRK-DELTA-RAIZ) / (2 * WRK-A)
+                   COMPUTE WRK-RAIZ2 ROUNDED EQUAL
+                       ((WRK-B * -1) - WRK-DELTA-RAIZ) / (2 * WRK-A)
+                   MOVE WRK-RAIZ1 TO WRK-L-RAIZ1
+                   MOVE WRK-RAIZ2 TO WRK-L-RAIZ2
+                   WRITE DELTA-RELAT-LINHA FROM WRK-LINHA-RAIZES
+                   DISPLAY "RAIZES: " WRK-L-RAIZ1 " E " WRK-L-RAIZ2
+               ELSE
+                   WRITE DELTA-RELAT-LINHA FROM WRK-LINHA-SEM-RAIZ
+                   DISPLAY "EQUACAO SEM RAIZES REAIS"
+               END-IF
+           END-IF.
+       3100-CALCULA-RAIZES-EXIT.
+           EXIT.
+
+       3900-GRAVA-CHECKPOINT.
+      *-----------------------------------------------------------------
+      *    GRAVA O PONTO DE CONTROLE COM A QUANTIDADE DE EQUACOES JA
+      *    PROCESSADAS E A DISTRIBUICAO DE SINAL DO DELTA ATE AQUI,
+      *    PARA PERMITIR RETOMAR O LOTE SE ELE FOR INTERROMPIDO ANTES
+      *    DO FIM SEM PERDER A CONTAGEM DAS EQUACOES JA PULADAS.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE WRK-CONT-EQUACOES  TO CKPT-ULT-SEQ.
+           MOVE WRK-DELTA-QTDE(1)  TO CKPT-DELTA-POS.
+           MOVE WRK-DELTA-QTDE(2)  TO CKPT-DELTA-ZERO.
+           MOVE WRK-DELTA-QTDE(3)  TO CKPT-DELTA-NEG.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+       3900-GRAVA-CHECKPOINT-EXIT.
+           EXIT.
+
+       9000-FINALIZA.
+           MOVE WRK-CONT-EQUACOES TO WRK-R-TOTAL.
+           WRITE DELTA-RELAT-LINHA FROM WRK-LINHA-RESUMO.
+
+           PERFORM 9200-IMPRIME-DISTRIBUICAO
+               THRU 9200-IMPRIME-DISTRIBUICAO-EXIT
+               VARYING WRK-DELTA-IDX FROM 1 BY 1
+               UNTIL WRK-DELTA-IDX > 3.
+
+           CLOSE EQUACAO-TRANS.
+           CLOSE DELTA-RELATORIO.
+
+           PERFORM 9100-LIMPA-CHECKPOINT
+               THRU 9100-LIMPA-CHECKPOINT-EXIT.
+
+           DISPLAY 'TOTAL DE EQUACOES PROCESSADAS: ' WRK-CONT-EQUACOES.
+
+           ACCEPT WRK-RAIO.
+           PERFORM 9300-CALCULA-CIRCULO THRU 9300-CALCULA-CIRCULO-EXIT.
+
+           MOVE WRK-CONT-EQUACOES TO WRK-AUD-CHAVE.
+           MOVE "LOTE DE EQUACOES CONCLUIDO" TO WRK-AUD-RESULTADO.
+           CALL "AUDITLOG" USING WRK-AUD-PROGRAMA
+                                  WRK-AUD-CHAVE
+                                  WRK-AUD-RESULTADO.
+       9000-FINALIZA-EXIT.
+           EXIT.
+
+       9100-LIMPA-CHECKPOINT.
+      *-----------------------------------------------------------------
+      *    O LOTE TERMINOU NORMALMENTE, ENTAO O CHECKPOINT E ZERADO
+      *    PARA QUE A PROXIMA EXECUCAO COMECE UM LOTE NOVO DO INICIO.
+      *-----------------------------------------------------------------
+           OPEN OUTPUT CHECKPOINT-FILE.
+           MOVE ZEROS TO CKPT-ULT-SEQ CKPT-DELTA-POS
+                         CKPT-DELTA-ZERO CKPT-DELTA-NEG.
+           WRITE CKPT-REC.
+           CLOSE CHECKPOINT-FILE.
+       9100-LIMPA-CHECKPOINT-EXIT.
+           EXIT.
+
+       9300-CALCULA-CIRCULO.
+      *-----------------------------------------------------------------
+      *    CALCULA A AREA E A CIRCUNFERENCIA DE UM CIRCULO A PARTIR DO
+      *    RAIO INFORMADO EM WRK-RAIO, USANDO A CONSTANTE PI COM
+      *    PRECISAO DE 6 CASAS DECIMAIS.
+      *-----------------------------------------------------------------
+           COMPUTE WRK-AREA-CIRCULO ROUNDED EQUAL
+               WRK-PI * (WRK-RAIO * WRK-RAIO).
+           COMPUTE WRK-CIRCUNFERENCIA ROUNDED EQUAL
+               2 * WRK-PI * WRK-RAIO.
+           DISPLAY 'AREA DO CIRCULO EH: ' WRK-AREA-CIRCULO.
+           DISPLAY 'CIRCUNFERENCIA DO CIRCULO EH: ' WRK-CIRCUNFERENCIA.
+       9300-CALCULA-CIRCULO-EXIT.
+           EXIT.
+
+       9200-IMPRIME-DISTRIBUICAO.
+      *-----------------------------------------------------------------
+      *    IMPRIME UMA LINHA DO RESUMO DE DISTRIBUICAO DE SINAL DO
+      *    DELTA (POSITIVO/ZERO/NEGATIVO) NO RELATORIO E NO CONSOLE.
+      *-----------------------------------------------------------------
+           MOVE WRK-DELTA-DESCR(WRK-DELTA-IDX) TO WRK-DIST-DESCR.
+           MOVE WRK-DELTA-QTDE(WRK-DELTA-IDX)  TO WRK-DIST-QTDE.
+           WRITE DELTA-RELAT-LINHA FROM WRK-LINHA-DIST.
+           DISPLAY WRK-DIST-DESCR ": " WRK-DIST-QTDE.
+       9200-IMPRIME-DISTRIBUICAO-EXIT.
+           EXIT.
