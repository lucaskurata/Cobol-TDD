@@ -16,49 +16,524 @@
       *-----------------------------------------------------------------
        INPUT-OUTPUT                           SECTION.
       *=================================================================
-
-      *=================================================================
-      *-----------------------------------------------------------------
        FILE-CONTROL.
       *=================================================================
+           SELECT CLIENTE-MASTER  ASSIGN TO "CLIMASTR"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS CPF
+                                   FILE STATUS IS WRK-STATUS-MASTER.
+
+           SELECT CLIENTE-TRANS   ASSIGN TO "CLITRANS"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-TRANS.
+
+           SELECT CLIENTE-REJEITOS ASSIGN TO "CLIREJ"
+                                   ORGANIZATION IS SEQUENTIAL
+                                   FILE STATUS IS WRK-STATUS-REJ.
+
+           SELECT CEP-REFERENCIA  ASSIGN TO "CEPMSTR"
+                                   ORGANIZATION IS INDEXED
+                                   ACCESS MODE IS DYNAMIC
+                                   RECORD KEY IS CEP-CHAVE
+                                   FILE STATUS IS WRK-STATUS-CEP.
+
        DATA                                            DIVISION.
       *=================================================================
       *-----------------------------------------------------------------
        FILE                                   SECTION.
       *-----------------------------------------------------------------
+       FD  CLIENTE-MASTER
+           LABEL RECORDS ARE STANDARD.
+           COPY CLICOPY.
+
+       FD  CLIENTE-TRANS
+           LABEL RECORDS ARE STANDARD.
+       01  TRANS-REC.
+           02 TRANS-FUNCAO      PIC X(01).
+               88 TRANS-INCLUI      VALUE "A".
+               88 TRANS-ALTERA      VALUE "U".
+               88 TRANS-EXCLUI      VALUE "D".
+           02 TRANS-CLIENTE.
+               03 TRANS-NOME      PIC X(13).
+               03 TRANS-RG        PIC X(10).
+               03 TRANS-CPF       PIC X(12).
+               03 TRANS-ENDERECO.
+                   04 TRANS-END-LOGRADOURO PIC X(30).
+                   04 TRANS-END-NUMERO     PIC X(06).
+                   04 TRANS-END-CIDADE     PIC X(20).
+                   04 TRANS-END-UF         PIC X(02).
+                   04 TRANS-END-CEP        PIC 9(08).
+               03 TRANS-DATA-NASC-NUM.
+                   04 TRANS-DIA  PIC 9(02).
+                   04 TRANS-MES  PIC 9(02).
+                   04 TRANS-ANO  PIC 9(04).
+               03 TRANS-SEXO-CODE PIC X.
+
+       FD  CLIENTE-REJEITOS
+           LABEL RECORDS ARE STANDARD.
+       01  REJEITO-REC.
+           02 REJ-FUNCAO             PIC X(01).
+           02 REJ-CPF                PIC X(12).
+           02 REJ-CODIGO-MOTIVO      PIC X(04).
+           02 REJ-MOTIVO             PIC X(40).
+
+       FD  CEP-REFERENCIA
+           LABEL RECORDS ARE STANDARD.
+           COPY CEPCOPY.
+
       *-----------------------------------------------------------------
        WORKING-STORAGE                     SECTION.
-       01 CLIENTE.
-           02 NOME      PIC X(13) VALUE "Lucas Kurata".
-           02 RG        PIC X(10) VALUE "559810386".
-           02 CPF       PIC X(12) VALUE "50885168860".
-           02 ENDERECO  PIC X(18) VALUE "Av Sousa Bandeira".
-           02 DATA_NASC.
-               03 DIA  PIC X(3) VALUE "23/".
-               03 MES  PIC X(3) VALUE "06/".
-               03 ANO  PIC X(4) VALUE "2000".
-               66 DIA-MES RENAMES DIA THRU MES.
-               78 CONSTANTES VALUE "CONST".
-
-       01 BOOLEANO PIC X.
-           88 MASCULINO VALUE "M".
-           88 FEMININO VALUE "F".
+      *-----------------------------------------------------------------
+       77  WRK-STATUS-MASTER              PIC X(02) VALUE SPACES.
+
+       77  WRK-STATUS-TRANS               PIC X(02) VALUE SPACES.
+
+       77  WRK-STATUS-REJ                 PIC X(02) VALUE SPACES.
+
+       77  WRK-STATUS-CEP                 PIC X(02) VALUE SPACES.
+
+       77  WRK-FIM-TRANS                  PIC X(01) VALUE "N".
+           88  FIM-TRANS                      VALUE "S".
+
+       77  WRK-CONT-INCLUSOES             PIC 9(05) VALUE ZEROS.
+
+       77  WRK-CONT-ALTERACOES            PIC 9(05) VALUE ZEROS.
+
+       77  WRK-CONT-EXCLUSOES             PIC 9(05) VALUE ZEROS.
+
+       77  WRK-CONT-REJEITADAS            PIC 9(05) VALUE ZEROS.
+
+      *-----------------------------------------------------------------
+      *    CAMPOS DE APOIO A VALIDACAO DO DIGITO VERIFICADOR DO CPF
+      *-----------------------------------------------------------------
+       01  WRK-CPF-NUMERICO-GRP.
+           02 WRK-CPF-NUMERICO             PIC 9(11) VALUE ZEROS.
+
+       01  WRK-CPF-TABELA REDEFINES WRK-CPF-NUMERICO-GRP.
+           02 WRK-CPF-DIG OCCURS 11 TIMES  PIC 9(01).
+
+       77  WRK-CPF-VALIDO-SW              PIC X(01) VALUE "S".
+           88  CPF-VALIDO                     VALUE "S".
+           88  CPF-INVALIDO                   VALUE "N".
+
+       77  WRK-CPF-SOMA                   PIC 9(04) COMP.
+
+       77  WRK-CPF-RESTO                  PIC 9(04) COMP.
+
+       77  WRK-CPF-DV1                    PIC 9(01).
+
+       77  WRK-CPF-DV2                    PIC 9(01).
+
+       77  WRK-CPF-I                      PIC 9(02) COMP.
+
+       77  WRK-CPF-PESO                   PIC 9(02) COMP.
+
+      *-----------------------------------------------------------------
+      *    CAMPOS DE APOIO A VALIDACAO DA DATA DE NASCIMENTO
+      *-----------------------------------------------------------------
+       77  WRK-DATA-VALIDA-SW             PIC X(01) VALUE "S".
+           88  DATA-VALIDA                    VALUE "S".
+           88  DATA-INVALIDA                  VALUE "N".
+
+       77  WRK-DATA-ATUAL                 PIC 9(08) VALUE ZEROS.
+
+       77  WRK-DATA-NASC-CMP              PIC 9(08) VALUE ZEROS.
+
+       77  WRK-ULTIMO-DIA-MES             PIC 9(02) COMP.
+
+       01  WRK-TABELA-DIAS-MES VALUE
+               "312831303130313130313031".
+           02  WRK-DIAS-MES OCCURS 12 TIMES PIC 9(02).
+
+       77  WRK-ANO-BISSEXTO-SW            PIC X(01) VALUE "N".
+           88  ANO-BISSEXTO                   VALUE "S".
+           88  ANO-NAO-BISSEXTO               VALUE "N".
+
+       77  WRK-BISS-RESTO-4               PIC 9(02) COMP.
+
+       77  WRK-BISS-RESTO-100             PIC 9(02) COMP.
+
+       77  WRK-BISS-RESTO-400             PIC 9(03) COMP.
+
+       77  WRK-BISS-QUOCIENTE             PIC 9(04) COMP.
+
+      *-----------------------------------------------------------------
+      *    CAMPOS DE APOIO A PADRONIZACAO DO ENDERECO PELO CEP
+      *-----------------------------------------------------------------
+       77  WRK-CEP-VALIDO-SW              PIC X(01) VALUE "S".
+           88  CEP-VALIDO                     VALUE "S".
+           88  CEP-INVALIDO                   VALUE "N".
+
+       77  WRK-AUD-PROGRAMA                PIC X(20) VALUE
+               "NivelVariavel".
+
+       77  WRK-AUD-CHAVE                   PIC X(20) VALUE SPACES.
+
+       01  WRK-AUD-RESULTADO-GRP.
+           02 FILLER                       PIC X(04) VALUE "INC=".
+           02 AUD-R-INC                    PIC 9(05).
+           02 FILLER                       PIC X(01) VALUE SPACE.
+           02 FILLER                       PIC X(04) VALUE "ALT=".
+           02 AUD-R-ALT                    PIC 9(05).
+           02 FILLER                       PIC X(01) VALUE SPACE.
+           02 FILLER                       PIC X(04) VALUE "REJ=".
+           02 AUD-R-REJ                    PIC 9(05).
+           02 FILLER                       PIC X(01) VALUE SPACE.
+
+       01  WRK-AUD-RESULTADO REDEFINES
+               WRK-AUD-RESULTADO-GRP       PIC X(30).
 
       *-----------------------------------------------------------------
       *=================================================================
        PROCEDURE                                       DIVISION.
       *=================================================================
-           DISPLAY CLIENTE.
+       0000-MAINLINE.
+      *-----------------------------------------------------------------
+      *    ABRE O ARQUIVO MESTRE E O ARQUIVO DE TRANSACOES, PROCESSA
+      *    CADA TRANSACAO CONTRA O MESTRE E ENCERRA COM O RESUMO.
+      *-----------------------------------------------------------------
+           PERFORM 1000-INICIALIZA THRU 1000-INICIALIZA-EXIT.
 
-           DISPLAY DATA_NASC.
+           PERFORM 2000-PROCESSA-TRANSACOES
+               THRU 2000-PROCESSA-TRANSACOES-EXIT
+               UNTIL FIM-TRANS.
 
-           DISPLAY DIA-MES.
+           PERFORM 9000-FINALIZA THRU 9000-FINALIZA-EXIT.
 
-           DISPLAY CONSTANTES.
+           STOP RUN.
 
-      *    MOVE "ALTERA_CONST" TO CONSTANTES.  NÃO É POSSÍVEL ALTERAR O 78 PORQUE ELE É UMA CONSTANTE
-           SET FEMININO TO TRUE.
-           IF FEMININO
-               DISPLAY BOOLEANO.
+       1000-INICIALIZA.
+           OPEN I-O    CLIENTE-MASTER.
+           IF WRK-STATUS-MASTER = "35"
+               CLOSE CLIENTE-MASTER
+               OPEN OUTPUT CLIENTE-MASTER
+               CLOSE CLIENTE-MASTER
+               OPEN I-O CLIENTE-MASTER
+           END-IF.
 
-           STOP RUN.
+           OPEN INPUT  CLIENTE-TRANS.
+           OPEN OUTPUT CLIENTE-REJEITOS.
+           OPEN INPUT  CEP-REFERENCIA.
+
+           READ CLIENTE-TRANS
+               AT END SET FIM-TRANS TO TRUE
+           END-READ.
+       1000-INICIALIZA-EXIT.
+           EXIT.
+
+       2000-PROCESSA-TRANSACOES.
+           PERFORM 3000-TRATA-TRANSACAO THRU 3000-TRATA-TRANSACAO-EXIT.
+
+           READ CLIENTE-TRANS
+               AT END SET FIM-TRANS TO TRUE
+           END-READ.
+       2000-PROCESSA-TRANSACOES-EXIT.
+           EXIT.
+
+       3000-TRATA-TRANSACAO.
+           EVALUATE TRUE
+               WHEN TRANS-INCLUI
+                   MOVE TRANS-NOME       TO NOME
+                   MOVE TRANS-RG         TO RG
+                   MOVE TRANS-CPF        TO CPF
+                   MOVE TRANS-ENDERECO   TO ENDERECO
+                   MOVE TRANS-DIA        TO DTN-DIA
+                   MOVE TRANS-MES        TO DTN-MES
+                   MOVE TRANS-ANO        TO DTN-ANO
+                   MOVE TRANS-SEXO-CODE  TO CLI-SEXO-CODE
+                   PERFORM 4000-VALIDA-CPF
+                       THRU 4000-VALIDA-CPF-EXIT
+                   PERFORM 4200-VALIDA-DATA-NASC
+                       THRU 4200-VALIDA-DATA-NASC-EXIT
+                   PERFORM 4300-VALIDA-CEP
+                       THRU 4300-VALIDA-CEP-EXIT
+                   IF CPF-INVALIDO
+                       PERFORM 4900-REJEITA-CPF
+                           THRU 4900-REJEITA-CPF-EXIT
+                   ELSE IF DATA-INVALIDA
+                       PERFORM 4950-REJEITA-DATA
+                           THRU 4950-REJEITA-DATA-EXIT
+                   ELSE IF CEP-INVALIDO
+                       PERFORM 4970-REJEITA-CEP
+                           THRU 4970-REJEITA-CEP-EXIT
+                   ELSE
+                       WRITE CLIENTE-REC
+                           INVALID KEY
+                               ADD 1 TO WRK-CONT-REJEITADAS
+                               DISPLAY "CPF JA CADASTRADO: " TRANS-CPF
+                           NOT INVALID KEY
+                               ADD 1 TO WRK-CONT-INCLUSOES
+                       END-WRITE
+                       END-IF
+                   END-IF
+                   END-IF
+               WHEN TRANS-ALTERA
+                   PERFORM 3100-ALTERA-CLIENTE
+                       THRU 3100-ALTERA-CLIENTE-EXIT
+               WHEN TRANS-EXCLUI
+                   MOVE TRANS-CPF TO CPF
+                   DELETE CLIENTE-MASTER
+                       INVALID KEY
+                           ADD 1 TO WRK-CONT-REJEITADAS
+                           DISPLAY "CPF NAO ENCONTRADO PARA EXCLUSAO: "
+                                   TRANS-CPF
+                       NOT INVALID KEY
+                           ADD 1 TO WRK-CONT-EXCLUSOES
+                   END-DELETE
+               WHEN OTHER
+                   PERFORM 4990-REJEITA-FUNCAO
+                       THRU 4990-REJEITA-FUNCAO-EXIT
+           END-EVALUATE.
+       3000-TRATA-TRANSACAO-EXIT.
+           EXIT.
+
+       3100-ALTERA-CLIENTE.
+      *-----------------------------------------------------------------
+      *    ATUALIZACAO PARCIAL: LE O REGISTRO ATUAL PELO CPF E SO
+      *    SOBRESCREVE OS CAMPOS QUE A TRANSACAO REALMENTE TROUXE
+      *    PREENCHIDOS. DATA DE NASCIMENTO SO E REVALIDADA QUANDO A
+      *    TRANSACAO TRAZ UMA DATA NOVA, E O CEP SO E REVALIDADO
+      *    QUANDO A TRANSACAO TRAZ UM ENDERECO NOVO, PARA QUE UMA
+      *    ALTERACAO DE NOME OU RG, POR EXEMPLO, NAO PRECISE
+      *    RESSUBMETER OS DEMAIS CAMPOS JA VALIDADOS ANTERIORMENTE.
+      *-----------------------------------------------------------------
+           MOVE TRANS-CPF TO CPF.
+           READ CLIENTE-MASTER
+               INVALID KEY
+                   ADD 1 TO WRK-CONT-REJEITADAS
+                   DISPLAY "CPF NAO ENCONTRADO: " TRANS-CPF
+               NOT INVALID KEY
+                   PERFORM 3150-APLICA-CAMPOS-ALTERADOS
+                       THRU 3150-APLICA-CAMPOS-ALTERADOS-EXIT
+           END-READ.
+       3100-ALTERA-CLIENTE-EXIT.
+           EXIT.
+
+       3150-APLICA-CAMPOS-ALTERADOS.
+           SET DATA-VALIDA TO TRUE.
+           SET CEP-VALIDO  TO TRUE.
+
+           IF TRANS-NOME NOT = SPACES
+               MOVE TRANS-NOME TO NOME
+           END-IF.
+           IF TRANS-RG NOT = SPACES
+               MOVE TRANS-RG TO RG
+           END-IF.
+           IF TRANS-SEXO-CODE NOT = SPACE
+               MOVE TRANS-SEXO-CODE TO CLI-SEXO-CODE
+           END-IF.
+
+           IF TRANS-DATA-NASC-NUM NOT = ZEROS
+               MOVE TRANS-DIA TO DTN-DIA
+               MOVE TRANS-MES TO DTN-MES
+               MOVE TRANS-ANO TO DTN-ANO
+               PERFORM 4200-VALIDA-DATA-NASC
+                   THRU 4200-VALIDA-DATA-NASC-EXIT
+           END-IF.
+
+           IF TRANS-ENDERECO NOT = SPACES
+               MOVE TRANS-ENDERECO TO ENDERECO
+               PERFORM 4300-VALIDA-CEP
+                   THRU 4300-VALIDA-CEP-EXIT
+           END-IF.
+
+           IF DATA-INVALIDA
+               PERFORM 4950-REJEITA-DATA THRU 4950-REJEITA-DATA-EXIT
+           ELSE IF CEP-INVALIDO
+               PERFORM 4970-REJEITA-CEP THRU 4970-REJEITA-CEP-EXIT
+           ELSE
+               REWRITE CLIENTE-REC
+                   INVALID KEY
+                       ADD 1 TO WRK-CONT-REJEITADAS
+                       DISPLAY "ERRO AO REGRAVAR CLIENTE: " TRANS-CPF
+                   NOT INVALID KEY
+                       ADD 1 TO WRK-CONT-ALTERACOES
+               END-REWRITE
+           END-IF
+           END-IF.
+       3150-APLICA-CAMPOS-ALTERADOS-EXIT.
+           EXIT.
+
+       4000-VALIDA-CPF.
+      *-----------------------------------------------------------------
+      *    APLICA O ALGORITMO PADRAO DE DIGITO VERIFICADOR DO CPF
+      *    SOBRE OS 11 PRIMEIROS DIGITOS DE TRANS-CPF.
+      *-----------------------------------------------------------------
+           SET CPF-VALIDO TO TRUE.
+           MOVE TRANS-CPF(1:11) TO WRK-CPF-NUMERICO.
+
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           MOVE 10    TO WRK-CPF-PESO.
+           PERFORM 4100-SOMA-DIGITO THRU 4100-SOMA-DIGITO-EXIT
+               VARYING WRK-CPF-I FROM 1 BY 1 UNTIL WRK-CPF-I > 9.
+           DIVIDE WRK-CPF-SOMA BY 11 GIVING WRK-CPF-RESTO
+               REMAINDER WRK-CPF-RESTO.
+           IF WRK-CPF-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV1
+           ELSE
+               COMPUTE WRK-CPF-DV1 EQUAL 11 - WRK-CPF-RESTO
+           END-IF.
+
+           MOVE ZEROS TO WRK-CPF-SOMA.
+           MOVE 11    TO WRK-CPF-PESO.
+           PERFORM 4100-SOMA-DIGITO THRU 4100-SOMA-DIGITO-EXIT
+               VARYING WRK-CPF-I FROM 1 BY 1 UNTIL WRK-CPF-I > 10.
+           DIVIDE WRK-CPF-SOMA BY 11 GIVING WRK-CPF-RESTO
+               REMAINDER WRK-CPF-RESTO.
+           IF WRK-CPF-RESTO < 2
+               MOVE 0 TO WRK-CPF-DV2
+           ELSE
+               COMPUTE WRK-CPF-DV2 EQUAL 11 - WRK-CPF-RESTO
+           END-IF.
+
+           IF WRK-CPF-DIG(10) NOT = WRK-CPF-DV1
+              OR WRK-CPF-DIG(11) NOT = WRK-CPF-DV2
+               SET CPF-INVALIDO TO TRUE
+           END-IF.
+       4000-VALIDA-CPF-EXIT.
+           EXIT.
+
+       4100-SOMA-DIGITO.
+      *-----------------------------------------------------------------
+      *    ACUMULA DIGITO(I) * PESO DECRESCENTE, USADO PARA APURAR
+      *    OS DOIS DIGITOS VERIFICADORES DO CPF.
+      *-----------------------------------------------------------------
+           COMPUTE WRK-CPF-SOMA EQUAL WRK-CPF-SOMA
+               + (WRK-CPF-DIG(WRK-CPF-I) * WRK-CPF-PESO).
+           SUBTRACT 1 FROM WRK-CPF-PESO.
+       4100-SOMA-DIGITO-EXIT.
+           EXIT.
+
+       4900-REJEITA-CPF.
+           ADD 1 TO WRK-CONT-REJEITADAS.
+           MOVE TRANS-FUNCAO      TO REJ-FUNCAO.
+           MOVE TRANS-CPF         TO REJ-CPF.
+           MOVE "CPF1"            TO REJ-CODIGO-MOTIVO.
+           MOVE "DIGITO VERIFICADOR DO CPF INVALIDO" TO REJ-MOTIVO.
+           WRITE REJEITO-REC.
+           DISPLAY "CPF REJEITADO (DIGITO INVALIDO): " TRANS-CPF.
+       4900-REJEITA-CPF-EXIT.
+           EXIT.
+
+       4200-VALIDA-DATA-NASC.
+      *-----------------------------------------------------------------
+      *    REJEITA DATAS DE NASCIMENTO IMPOSSIVEIS (MES FORA DE 1-12,
+      *    DIA FORA DA FAIXA DO MES E DATAS NO FUTURO).
+      *-----------------------------------------------------------------
+           SET DATA-VALIDA TO TRUE.
+           ACCEPT WRK-DATA-ATUAL FROM DATE YYYYMMDD.
+
+           SET ANO-NAO-BISSEXTO TO TRUE.
+           DIVIDE DTN-ANO BY 4 GIVING WRK-BISS-QUOCIENTE
+               REMAINDER WRK-BISS-RESTO-4.
+           IF WRK-BISS-RESTO-4 = 0
+               DIVIDE DTN-ANO BY 100 GIVING WRK-BISS-QUOCIENTE
+                   REMAINDER WRK-BISS-RESTO-100
+               IF WRK-BISS-RESTO-100 NOT = 0
+                   SET ANO-BISSEXTO TO TRUE
+               ELSE
+                   DIVIDE DTN-ANO BY 400 GIVING WRK-BISS-QUOCIENTE
+                       REMAINDER WRK-BISS-RESTO-400
+                   IF WRK-BISS-RESTO-400 = 0
+                       SET ANO-BISSEXTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+
+           IF DTN-MES < 1 OR DTN-MES > 12
+               SET DATA-INVALIDA TO TRUE
+           ELSE
+               MOVE WRK-DIAS-MES(DTN-MES) TO WRK-ULTIMO-DIA-MES
+               IF DTN-MES = 2 AND ANO-BISSEXTO
+                   MOVE 29 TO WRK-ULTIMO-DIA-MES
+               END-IF
+               IF DTN-DIA < 1 OR DTN-DIA > WRK-ULTIMO-DIA-MES
+                   SET DATA-INVALIDA TO TRUE
+               END-IF
+           END-IF.
+
+           IF DATA-VALIDA
+               COMPUTE WRK-DATA-NASC-CMP EQUAL
+                   (DTN-ANO * 10000) + (DTN-MES * 100) + DTN-DIA
+               IF WRK-DATA-NASC-CMP > WRK-DATA-ATUAL
+                   SET DATA-INVALIDA TO TRUE
+               END-IF
+           END-IF.
+       4200-VALIDA-DATA-NASC-EXIT.
+           EXIT.
+
+       4950-REJEITA-DATA.
+           ADD 1 TO WRK-CONT-REJEITADAS.
+           MOVE TRANS-FUNCAO      TO REJ-FUNCAO.
+           MOVE TRANS-CPF         TO REJ-CPF.
+           MOVE "DAT1"            TO REJ-CODIGO-MOTIVO.
+           MOVE "DATA DE NASCIMENTO INVALIDA OU FUTURA" TO REJ-MOTIVO.
+           WRITE REJEITO-REC.
+           DISPLAY "DATA DE NASCIMENTO REJEITADA: " TRANS-CPF.
+       4950-REJEITA-DATA-EXIT.
+           EXIT.
+
+       4300-VALIDA-CEP.
+      *-----------------------------------------------------------------
+      *    CONFERE O CEP INFORMADO CONTRA A TABELA DE REFERENCIA E,
+      *    QUANDO ENCONTRADO, PADRONIZA CIDADE E UF DO ENDERECO PELO
+      *    VALOR CADASTRADO NA TABELA (EM VEZ DO DIGITADO NA TRANSACAO).
+      *-----------------------------------------------------------------
+           SET CEP-VALIDO TO TRUE.
+           MOVE END-CEP TO CEP-CHAVE.
+           READ CEP-REFERENCIA
+               INVALID KEY
+                   SET CEP-INVALIDO TO TRUE
+               NOT INVALID KEY
+                   MOVE CEP-CIDADE TO END-CIDADE
+                   MOVE CEP-UF     TO END-UF
+           END-READ.
+       4300-VALIDA-CEP-EXIT.
+           EXIT.
+
+       4970-REJEITA-CEP.
+           ADD 1 TO WRK-CONT-REJEITADAS.
+           MOVE TRANS-FUNCAO      TO REJ-FUNCAO.
+           MOVE TRANS-CPF         TO REJ-CPF.
+           MOVE "CEP1"            TO REJ-CODIGO-MOTIVO.
+           MOVE "CEP NAO ENCONTRADO NA TABELA"
+               TO REJ-MOTIVO.
+           WRITE REJEITO-REC.
+           DISPLAY "CEP NAO ENCONTRADO: " END-CEP.
+       4970-REJEITA-CEP-EXIT.
+           EXIT.
+
+       4990-REJEITA-FUNCAO.
+           ADD 1 TO WRK-CONT-REJEITADAS.
+           MOVE TRANS-FUNCAO      TO REJ-FUNCAO.
+           MOVE TRANS-CPF         TO REJ-CPF.
+           MOVE "FUN1"            TO REJ-CODIGO-MOTIVO.
+           MOVE "CODIGO DE FUNCAO DE TRANSACAO INVALIDO"
+               TO REJ-MOTIVO.
+           WRITE REJEITO-REC.
+           DISPLAY "FUNCAO DE TRANSACAO INVALIDA: " TRANS-FUNCAO.
+       4990-REJEITA-FUNCAO-EXIT.
+           EXIT.
+
+       9000-FINALIZA.
+           CLOSE CLIENTE-MASTER.
+           CLOSE CLIENTE-TRANS.
+           CLOSE CLIENTE-REJEITOS.
+           CLOSE CEP-REFERENCIA.
+
+           DISPLAY "CLIENTES INCLUIDOS ..: " WRK-CONT-INCLUSOES.
+           DISPLAY "CLIENTES ALTERADOS ..: " WRK-CONT-ALTERACOES.
+           DISPLAY "CLIENTES EXCLUIDOS ..: " WRK-CONT-EXCLUSOES.
+           DISPLAY "TRANSACOES REJEITADAS: " WRK-CONT-REJEITADAS.
+
+           MOVE TRANS-CPF      TO WRK-AUD-CHAVE.
+           MOVE WRK-CONT-INCLUSOES   TO AUD-R-INC.
+           MOVE WRK-CONT-ALTERACOES  TO AUD-R-ALT.
+           MOVE WRK-CONT-REJEITADAS  TO AUD-R-REJ.
+
+           CALL "AUDITLOG" USING WRK-AUD-PROGRAMA
+                                  WRK-AUD-CHAVE
+                                  WRK-AUD-RESULTADO.
+       9000-FINALIZA-EXIT.
+           EXIT.
