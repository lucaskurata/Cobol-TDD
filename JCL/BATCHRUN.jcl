@@ -0,0 +1,83 @@
+//BATCHRUN JOB (ACCT),'LOTE DIARIO',CLASS=A,MSGCLASS=A,
+//         NOTIFY=&SYSUID
+//*----------------------------------------------------------------
+//* ENCADEIA OS QUATRO PROGRAMAS DO SISTEMA EM UM UNICO JOB, NA
+//* ORDEM: ARITMETICA, DECISAO, MANUTENCAO DE CLIENTE E EQUACOES.
+//* CADA PASSO SO EXECUTA SE O ANTERIOR TERMINOU COM RC = 0; SE UM
+//* PASSO FALHAR, A CADEIA PARA E O PASSO DE ABEND IDENTIFICA QUAL
+//* PROGRAMA FALHOU.
+//*
+//* PGM=  ->  MODULO DE CARGA GERADO A PARTIR DO PROGRAM-ID:
+//*   ARITMET   "Comandos aritmeticos"   (ComandosAritmeticos.cob)
+//*   DECISAO   "Comandos decisao"       (ComandosDecisao.cob)
+//*   NIVELVAR  "NivelVariavel"          (NivelVariavel.cob)
+//*   AULA03    "AULA03"                 (Treino01.cob)
+//*
+//* AUDTRAIL E O ARQUIVO DE TRILHA DE AUDITORIA COMPARTILHADO
+//* (AUDITLOG.cob) GRAVADO POR CHAMADA CALL "AUDITLOG" EM TODOS OS
+//* QUATRO PROGRAMAS; DISP=MOD PARA QUE CADA PASSO ACRESCENTE SUA
+//* LINHA SEM TRUNCAR AS DOS PASSOS ANTERIORES.
+//*----------------------------------------------------------------
+//STEP010  EXEC PGM=ARITMET
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EXCPLOG  DD  DSN=PROD.LOTE.EXCPLOG,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//EXTRATO  DD  DSN=PROD.LOTE.EXTRATO,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//OVERDREP DD  DSN=PROD.LOTE.OVERDREP,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDTRAIL DD  DSN=PROD.AUDIT.TRAIL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//IF010    IF (STEP010.RC = 0) THEN
+//STEP020  EXEC PGM=DECISAO
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//TELTRANS DD  DSN=PROD.TELEFONE.TRANS,DISP=SHR
+//TELREJ   DD  DSN=PROD.TELEFONE.REJEITOS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AUDTRAIL DD  DSN=PROD.AUDIT.TRAIL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//IF020    IF (STEP020.RC = 0) THEN
+//STEP030  EXEC PGM=NIVELVAR
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CLIMASTR DD  DSN=PROD.CLIENTE.MASTER,DISP=SHR
+//CLITRANS DD  DSN=PROD.CLIENTE.TRANS(0),DISP=SHR
+//CLIREJ   DD  DSN=PROD.CLIENTE.REJEITOS,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//CEPMSTR  DD  DSN=PROD.CEP.REFERENCIA,DISP=SHR
+//AUDTRAIL DD  DSN=PROD.AUDIT.TRAIL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSOUT   DD  SYSOUT=*
+//*
+//IF030    IF (STEP030.RC = 0) THEN
+//STEP040  EXEC PGM=AULA03
+//STEPLIB  DD  DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//EQTRANS  DD  DSN=PROD.EQUACAO.TRANS,DISP=SHR
+//DELTAREL DD  DSN=PROD.EQUACAO.DELTAREL,DISP=(MOD,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//AULACKPT DD  DSN=PROD.EQUACAO.CKPT,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),UNIT=SYSDA
+//AUDTRAIL DD  DSN=PROD.AUDIT.TRAIL,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),UNIT=SYSDA
+//SYSIN    DD  *
+02
+/*
+//SYSOUT   DD  SYSOUT=*
+//         ELSE
+//ABEND030 EXEC PGM=IEFBR14
+//SYSUDUMP DD  SYSOUT=*
+//*        ** LOTE INTERROMPIDO: STEP030 (NIVELVAR) FALHOU **
+//         ENDIF
+//         ELSE
+//ABEND020 EXEC PGM=IEFBR14
+//SYSUDUMP DD  SYSOUT=*
+//*        ** LOTE INTERROMPIDO: STEP020 (DECISAO) FALHOU **
+//         ENDIF
+//         ELSE
+//ABEND010 EXEC PGM=IEFBR14
+//SYSUDUMP DD  SYSOUT=*
+//*        ** LOTE INTERROMPIDO: STEP010 (ARITMET) FALHOU **
+//         ENDIF
